@@ -18,6 +18,8 @@
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
         RECORD KEY IS CODIGO
+        ALTERNATE RECORD KEY IS AGENCIA-CONTA
+            SOURCE IS AGENCIA CONTA
         FILE STATUS IS ARQ-OK.
 
         SELECT PROXIMO-CODIGO ASSIGN TO DISK
@@ -25,6 +27,16 @@
 		ACCESS MODE SEQUENTIAL
 		FILE STATUS ARQ-OK.
 
+        SELECT PROXIMO-CODIGO-TMP ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+        SELECT LOG-TRANSACOES ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
        DATA DIVISION.
        FILE SECTION.
       * PARAMETROS PARA O ARQUIVO DE CADASTRO
@@ -37,6 +49,7 @@
           02 AGENCIA PIC X(5) VALUES SPACES.
           02 CONTA PIC X(12) VALUES SPACES.
           02 SALDO PIC S9(12)v99 VALUES ZEROS.
+          02 LIMITE-CREDITO PIC 9(12)v99 VALUES ZEROS.
 
       * DEFINE PARAMETROS PARA GRAVAR AQUIVO QUE CONTEM PROXIMO CODIGO
        FD 	PROXIMO-CODIGO LABEL RECORD STANDARD
@@ -46,14 +59,62 @@
        01	REG-CODIGO.
 		        02 ULT-CODIGO PIC 9(4) VALUES ZEROS.
 
+      * ARQUIVO TEMPORARIO USADO PARA GRAVAR O PROXIMO CODIGO DE FORMA
+      * ATOMICA (GRAVA NO TEMPORARIO E RENOMEIA SOBRE O CODIGO.DAT)
+       FD	PROXIMO-CODIGO-TMP LABEL RECORD STANDARD
+		        RECORD CONTAINS 4 CHARACTERS
+		        DATA RECORD IS REG-CODIGO-TMP
+		        VALUE OF FILE-ID IS "CODIGO.DAT.TMP".
+       01	REG-CODIGO-TMP.
+		        02 ULT-CODIGO-TMP PIC 9(4) VALUES ZEROS.
+
+      * DEFINE PARAMETROS PARA O LOG DE TRANSACOES DO CADASTRO
+       FD	LOG-TRANSACOES LABEL RECORD STANDARD
+		        DATA RECORD IS REG-LOG
+		        VALUE OF FILE-ID IS "LOG_TRANSACOES.DAT".
+       01	REG-LOG.
+		        02 LOG-CODIGO PIC 9(4).
+		        02 LOG-OPERACAO PIC X(8).
+		        02 LOG-DATA PIC 9(8).
+		        02 LOG-HORA PIC 9(8).
+		        02 LOG-SALDO-ANTES PIC S9(12)V99
+		           SIGN IS TRAILING SEPARATE CHARACTER.
+		        02 LOG-SALDO-DEPOIS PIC S9(12)V99
+		           SIGN IS TRAILING SEPARATE CHARACTER.
+
        WORKING-STORAGE SECTION.
             01 MASCARAS.
                02 CODIGO-M PIC Z(4).
                02 SALDO-M PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
                02 SALDO-CAPTURA PIC X(16).
+               02 LIMITE-M PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
             01 OPCAO PIC Z(1) VALUES ZEROS.
             01 ARQ-OK PIC X(2) VALUES SPACES.
             01 SALVAR PIC X(1) VALUES SPACES.
+            01 FIM-LISTAGEM PIC X(1) VALUES SPACES.
+            01 AGENCIA-PROCURADA PIC X(5) VALUES SPACES.
+            01 CONTA-PROCURADA PIC X(12) VALUES SPACES.
+            01 ACHOU-REGISTRO PIC X(1) VALUES SPACES.
+            01 CONTA-DUPLICADA PIC X(1) VALUES SPACES.
+            01 LOG-OPERACAO-ATUAL PIC X(8) VALUES SPACES.
+            01 SALDO-ANTES-LOG PIC S9(12)V99 VALUES ZEROS.
+            01 SALDO-DEPOIS-LOG PIC S9(12)V99 VALUES ZEROS.
+            01 LINHA-ATUAL PIC 9(2) VALUES ZEROS.
+            01 POS-LINHA PIC 9(4) VALUES ZEROS.
+            01 TOTAL-CONTAS PIC 9(4) VALUES ZEROS.
+            01 TOTAL-CONTAS-M PIC Z(4).
+            01 TOTAL-SALDO PIC S9(12)V99 VALUES ZEROS.
+            01 TOTAL-SALDO-M PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+            01 LINHA-DETALHE.
+               02 LD-CODIGO PIC Z(4).
+               02 FILLER PIC X(2) VALUES SPACES.
+               02 LD-AGENCIA PIC X(5).
+               02 FILLER PIC X(2) VALUES SPACES.
+               02 LD-CONTA PIC X(12).
+               02 FILLER PIC X(2) VALUES SPACES.
+               02 LD-NOME PIC X(30).
+               02 FILLER PIC X(2) VALUES SPACES.
+               02 LD-SALDO PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
 
        SCREEN SECTION.
            01 TELA.
@@ -76,8 +137,15 @@
                02 LINE 9 COLUMN 10 VALUE " CONTA: ".
                02 LINE 11 COLUMN 10 VALUE "  NOME: ".
                02 LINE 13 COLUMN 10 VALUE " SALDO: " .
+               02 LINE 15 COLUMN 10 VALUE "LIMITE: ".
 
-               
+           01 TELA-LISTAGEM.
+               02 BLANK SCREEN.
+               02 LINE 1 COLUMN 30 VALUE "LISTAGEM DE CONTAS".
+               02 LINE 3 COLUMN 3
+                  VALUE "COD. AGENCIA  CONTA    NOME SALDO".
+               02 LINE 4 COLUMN 3
+                  VALUE "---- -------  -------  ---- -----".
 
        PROCEDURE DIVISION.
        INICIO.
@@ -100,6 +168,12 @@
                WHEN 2
                    PERFORM ALTERAR-CONTA
                    DISPLAY TELA
+               WHEN 3
+                   PERFORM EXCLUIR-CONTA
+                   DISPLAY TELA
+               WHEN 4
+                   PERFORM LISTAR-CONTAS
+                   DISPLAY TELA
                WHEN 5
                    CONTINUE
                WHEN OTHER
@@ -119,17 +193,40 @@
             MOVE SPACES TO REG-CONTA.
             PERFORM RECEBE-AGENCIA UNTIL AGENCIA <> " ".
             PERFORM RECEBE-CONTA UNTIL CONTA <> " ".
-            PERFORM RECEBE-NOME UNTIL NOME <> " ".
-            PERFORM RECEBE-SALDO.
-            DISPLAY "DESEJA SALVAR O REGISTRO (S/N)? < >" AT 1703.
-            ACCEPT SALVAR AT 1736 WITH PROMPT AUTO.
-            MOVE FUNCTION UPPER-CASE (SALVAR) TO SALVAR.
-            IF SALVAR = "N"
+            PERFORM VERIFICA-CONTA-DUPLICADA.
+            IF CONTA-DUPLICADA = "S"
+                DISPLAY "JA EXISTE UMA CONTA CADASTRADA " AT 1703
+                DISPLAY "COM ESTA AGENCIA/CONTA " AT 1735
+                STOP " "
+                DISPLAY SPACE ERASE EOS AT LINE 17
                 DISPLAY TELA
             ELSE
-               PERFORM SALVAR-NOVA-CONTA
+                PERFORM RECEBE-NOME UNTIL NOME <> " "
+                PERFORM RECEBE-LIMITE-CREDITO
+                PERFORM RECEBE-SALDO
+                DISPLAY "DESEJA SALVAR O REGISTRO (S/N)? < >" AT 1703
+                ACCEPT SALVAR AT 1736 WITH PROMPT AUTO
+                MOVE FUNCTION UPPER-CASE (SALVAR) TO SALVAR
+                IF SALVAR = "N"
+                    DISPLAY TELA
+                ELSE
+                   PERFORM SALVAR-NOVA-CONTA
+                END-IF
             END-IF.
-       
+
+       VERIFICA-CONTA-DUPLICADA.
+           MOVE "N" TO CONTA-DUPLICADA.
+           OPEN INPUT ARQ-CADASTRO.
+           IF ARQ-OK <> "35"
+               READ ARQ-CADASTRO KEY IS AGENCIA-CONTA
+                   INVALID KEY
+                       MOVE "N" TO CONTA-DUPLICADA
+                   NOT INVALID KEY
+                       MOVE "S" TO CONTA-DUPLICADA
+               END-READ
+           END-IF.
+           CLOSE ARQ-CADASTRO.
+
        SALVAR-NOVA-CONTA.
            PERFORM DEFINE-PROXIMO-CODIGO.
            OPEN I-O ARQ-CADASTRO.
@@ -142,13 +239,38 @@
                 DISPLAY "ERRO AO GRAVAR!!" AT 1903
                 STOP " "
                 DISPLAY SPACE ERASE EOS AT LINE 19
+           NOT INVALID KEY
+             MOVE ZEROS TO SALDO-ANTES-LOG
+             MOVE SALDO TO SALDO-DEPOIS-LOG
+             MOVE "CRIAR" TO LOG-OPERACAO-ATUAL
+             PERFORM GRAVA-LOG
+             DISPLAY "REGISTRO SALVO" AT 1903
+             DISPLAY "DIGITE QUALQUER TECLA PARA CONTINUAR..." AT 2103
+             ACCEPT SALVAR AT 2142 WITH PROMPT AUTO
            END-WRITE.
            CLOSE ARQ-CADASTRO.
-           DISPLAY "REGISTRO SALVO" AT 1903.
-           DISPLAY "DIGITE QUALQUER TECLA PARA CONTINUAR..." AT 2103.
-           ACCEPT SALVAR AT 2142 WITH PROMPT AUTO.
            DISPLAY TELA.
 
+      ******************************************************************
+      *
+      * GRAVA LOG DE TRANSACOES (CRIAR/ALTERAR/EXCLUIR)
+      *
+      ******************************************************************
+       GRAVA-LOG.
+           OPEN EXTEND LOG-TRANSACOES.
+           IF ARQ-OK = "35"
+               CLOSE LOG-TRANSACOES
+               OPEN OUTPUT LOG-TRANSACOES
+           END-IF.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE LOG-OPERACAO-ATUAL TO LOG-OPERACAO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE SALDO-ANTES-LOG TO LOG-SALDO-ANTES.
+           MOVE SALDO-DEPOIS-LOG TO LOG-SALDO-DEPOIS.
+           WRITE REG-LOG.
+           CLOSE LOG-TRANSACOES.
+
        RECEBE-AGENCIA.
            ACCEPT AGENCIA AT 0719.
            IF AGENCIA = " "
@@ -178,12 +300,27 @@
            MOVE FUNCTION UPPER-CASE(NOME) TO NOME.
            DISPLAY NOME AT 1119.
 
+       RECEBE-LIMITE-CREDITO.
+           ACCEPT LIMITE-M AT 1519.
+           MOVE LIMITE-M TO LIMITE-CREDITO.
+           COMPUTE LIMITE-CREDITO = LIMITE-CREDITO / 100.
+           MOVE LIMITE-CREDITO TO LIMITE-M.
+           DISPLAY LIMITE-M AT 1519.
+
        RECEBE-SALDO.
            ACCEPT SALDO-M AT 1319.
            MOVE SALDO-M TO SALDO.
            COMPUTE SALDO = SALDO / 100.
-           MOVE SALDO TO SALDO-M.
-           DISPLAY SALDO-M AT 1319.
+           IF (SALDO + LIMITE-CREDITO) < 0
+               DISPLAY "SALDO NAO PODE FICAR MENOR QUE O " AT 1703
+               DISPLAY "LIMITE DE CREDITO (APERTE UMA TECLA)" AT 1735
+               STOP " "
+               DISPLAY SPACE ERASE EOS AT LINE 17
+               PERFORM RECEBE-SALDO
+           ELSE
+               MOVE SALDO TO SALDO-M
+               DISPLAY SALDO-M AT 1319
+           END-IF.
 
        DEFINE-PROXIMO-CODIGO.
             OPEN INPUT PROXIMO-CODIGO.
@@ -201,10 +338,21 @@
             END-EVALUATE.
             DISPLAY CODIGO-M AT 0719.
             CLOSE PROXIMO-CODIGO.
-            OPEN OUTPUT PROXIMO-CODIGO.
-            STOP " ".
-            WRITE REG-CODIGO.
-            CLOSE PROXIMO-CODIGO.
+            PERFORM GRAVA-PROXIMO-CODIGO.
+
+      ******************************************************************
+      * GRAVA O PROXIMO CODIGO NUM ARQUIVO TEMPORARIO E SO DEPOIS O
+      * RENOMEIA SOBRE O CODIGO.DAT, PARA QUE UMA QUEDA NO MEIO DA
+      * GRAVACAO NUNCA DEIXE O CODIGO.DAT TRUNCADO/VAZIO.
+      ******************************************************************
+       GRAVA-PROXIMO-CODIGO.
+            OPEN OUTPUT PROXIMO-CODIGO-TMP.
+            MOVE ULT-CODIGO TO ULT-CODIGO-TMP.
+            WRITE REG-CODIGO-TMP.
+            CLOSE PROXIMO-CODIGO-TMP.
+            CALL "CBL_RENAME_FILE" USING
+                "CODIGO.DAT.TMP"
+                "CODIGO.DAT".
       ******************************************************************
       * FINALIZAÇÃO DAS FUNÇÕES PARA CRIAÇÃO DE NOVA CONTA
       ******************************************************************     
@@ -218,17 +366,206 @@
            MOVE SPACES TO REG-CONTA.
            PERFORM RECEBE-AGENCIA UNTIL AGENCIA <> " ".
            PERFORM RECEBE-CONTA UNTIL CONTA <> " ".
-           DISPLAY "DESEJA ALTERAR A CONTA (S/N)? < >" AT 1703.
-           ACCEPT SALVAR AT 1734 WITH PROMPT AUTO.
-           MOVE FUNCTION UPPER-CASE (SALVAR) TO SALVAR.
-           IF SALVAR = "N"
+           MOVE AGENCIA TO AGENCIA-PROCURADA.
+           MOVE CONTA TO CONTA-PROCURADA.
+           PERFORM LOCALIZA-CONTA-ALTERACAO.
+           IF ACHOU-REGISTRO <> "S"
+               CLOSE ARQ-CADASTRO
+               DISPLAY "CONTA NAO ENCONTRADA!" AT 1703
+               DISPLAY "(APERTE QUALQUER TECLA...)" AT 1735
+               STOP " "
+               DISPLAY SPACE ERASE EOS AT LINE 17
                DISPLAY TELA
-            ELSE IF SALVAR = "S"
-                DISPLAY "TESTE"
-            ELSE
-               DISPLAY "APENAS S/N!" AT 1903
+           ELSE
+               MOVE CODIGO TO CODIGO-M
+               DISPLAY CODIGO-M AT 0519
+               DISPLAY NOME AT 1119
+               MOVE SALDO TO SALDO-M
+               DISPLAY SALDO-M AT 1319
+               MOVE LIMITE-CREDITO TO LIMITE-M
+               DISPLAY LIMITE-M AT 1519
+               DISPLAY "DESEJA ALTERAR A CONTA (S/N)? < >" AT 1703
+               ACCEPT SALVAR AT 1734 WITH PROMPT AUTO
+               MOVE FUNCTION UPPER-CASE (SALVAR) TO SALVAR
+               IF SALVAR = "N"
+                   CLOSE ARQ-CADASTRO
+                   DISPLAY TELA
+               ELSE IF SALVAR = "S"
+                   MOVE SALDO TO SALDO-ANTES-LOG
+                   PERFORM RECEBE-NOME UNTIL NOME <> " "
+                   PERFORM RECEBE-SALDO
+                   PERFORM SALVAR-ALTERACAO-CONTA
+               ELSE
+                  DISPLAY "APENAS S/N!" AT 1903
       * MELHORAR ESSA PARTE (LOOP S/N)
-               PERFORM ALTERAR-CONTA
-            END-IF.
+                  CLOSE ARQ-CADASTRO
+                  PERFORM ALTERAR-CONTA
+               END-IF
+           END-IF.
+
+       LOCALIZA-CONTA-ALTERACAO.
+           OPEN I-O ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               MOVE "N" TO ACHOU-REGISTRO
+           ELSE
+               MOVE AGENCIA-PROCURADA TO AGENCIA
+               MOVE CONTA-PROCURADA TO CONTA
+               READ ARQ-CADASTRO KEY IS AGENCIA-CONTA
+                   INVALID KEY
+                       MOVE "N" TO ACHOU-REGISTRO
+                   NOT INVALID KEY
+                       MOVE "S" TO ACHOU-REGISTRO
+               END-READ
+           END-IF.
+
+       SALVAR-ALTERACAO-CONTA.
+           REWRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR!!" AT 1903
+                   STOP " "
+                   DISPLAY SPACE ERASE EOS AT LINE 19
+               NOT INVALID KEY
+             MOVE SALDO TO SALDO-DEPOIS-LOG
+             MOVE "ALTERAR" TO LOG-OPERACAO-ATUAL
+             PERFORM GRAVA-LOG
+             DISPLAY "REGISTRO ALTERADO" AT 1903
+             DISPLAY "DIGITE QUALQUER TECLA PARA CONTINUAR..." AT 2103
+             ACCEPT SALVAR AT 2142 WITH PROMPT AUTO
+           END-REWRITE.
+           CLOSE ARQ-CADASTRO.
+           DISPLAY TELA.
+
+      ******************************************************************
+      *
+      * EXCLUI CONTA
+      *
+      ******************************************************************
+       EXCLUIR-CONTA.
+           DISPLAY TELA-DADOS.
+           MOVE SPACES TO REG-CONTA.
+           PERFORM RECEBE-CODIGO-EXCLUSAO UNTIL CODIGO <> ZEROS.
+           OPEN I-O ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               DISPLAY "CONTA NAO ENCONTRADA!" AT 1703
+               DISPLAY "(APERTE QUALQUER TECLA...)" AT 1735
+               STOP " "
+               DISPLAY SPACE ERASE EOS AT LINE 17
+               MOVE "N" TO SALVAR
+           ELSE
+               READ ARQ-CADASTRO
+                   INVALID KEY
+                       DISPLAY "CONTA NAO ENCONTRADA!" AT 1703
+                       DISPLAY "(APERTE QUALQUER TECLA...)" AT 1735
+                       STOP " "
+                       DISPLAY SPACE ERASE EOS AT LINE 17
+                       MOVE "N" TO SALVAR
+                   NOT INVALID KEY
+                   MOVE CODIGO TO CODIGO-M
+                   DISPLAY CODIGO-M AT 0519
+                   DISPLAY AGENCIA AT 0719
+                   DISPLAY CONTA AT 0919
+                   DISPLAY NOME AT 1119
+                   MOVE SALDO TO SALDO-M
+                   DISPLAY SALDO-M AT 1319
+                   DISPLAY "DESEJA EXCLUIR A CONTA (S/N)? < >" AT 1703
+                   ACCEPT SALVAR AT 1735 WITH PROMPT AUTO
+                   MOVE FUNCTION UPPER-CASE (SALVAR) TO SALVAR
+               END-READ
+           END-IF.
+           IF SALVAR = "S"
+               PERFORM EXCLUIR-REGISTRO
+           ELSE
+               CLOSE ARQ-CADASTRO
+               DISPLAY TELA
+           END-IF.
+
+       EXCLUIR-REGISTRO.
+           MOVE SALDO TO SALDO-ANTES-LOG.
+           DELETE ARQ-CADASTRO RECORD
+               INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR!!" AT 1903
+                   STOP " "
+                   DISPLAY SPACE ERASE EOS AT LINE 19
+               NOT INVALID KEY
+             MOVE ZEROS TO SALDO-DEPOIS-LOG
+             MOVE "EXCLUIR" TO LOG-OPERACAO-ATUAL
+             PERFORM GRAVA-LOG
+             DISPLAY "REGISTRO EXCLUIDO" AT 1903
+             DISPLAY "DIGITE QUALQUER TECLA PARA CONTINUAR..." AT 2103
+             ACCEPT SALVAR AT 2142 WITH PROMPT AUTO
+           END-DELETE.
+           CLOSE ARQ-CADASTRO.
+           DISPLAY TELA.
+
+       RECEBE-CODIGO-EXCLUSAO.
+           ACCEPT CODIGO AT 0519.
+           IF CODIGO = ZEROS
+               DISPLAY "E OBRIGATORIO DIGITAR O CODIGO " AT 1703
+               DISPLAY "(APERTE QUALQUER TECLA...)" AT 1735
+               STOP " "
+               DISPLAY SPACE ERASE EOS AT LINE 17
+           END-IF.
+
+      ******************************************************************
+      *
+      * LISTA CONTAS
+      *
+      ******************************************************************
+       LISTAR-CONTAS.
+           MOVE ZEROS TO TOTAL-SALDO TOTAL-CONTAS.
+           MOVE SPACES TO FIM-LISTAGEM.
+           OPEN INPUT ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               DISPLAY "NAO HA CONTAS CADASTRADAS!" AT 1703
+               DISPLAY "(APERTE QUALQUER TECLA...)" AT 1735
+               STOP " "
+               DISPLAY SPACE ERASE EOS AT LINE 17
+               MOVE "S" TO FIM-LISTAGEM
+           END-IF.
+           IF FIM-LISTAGEM <> "S"
+               PERFORM NOVA-PAGINA-LISTAGEM
+               PERFORM LISTAR-PROXIMA-CONTA UNTIL FIM-LISTAGEM = "S"
+               PERFORM TOTAL-LISTAGEM
+           END-IF.
+           CLOSE ARQ-CADASTRO.
+
+       NOVA-PAGINA-LISTAGEM.
+           DISPLAY TELA-LISTAGEM.
+           MOVE 5 TO LINHA-ATUAL.
+
+       LISTAR-PROXIMA-CONTA.
+           READ ARQ-CADASTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-LISTAGEM
+               NOT AT END
+                   PERFORM IMPRIME-LINHA-LISTAGEM
+           END-READ.
+
+       IMPRIME-LINHA-LISTAGEM.
+           MOVE CODIGO TO LD-CODIGO.
+           MOVE AGENCIA TO LD-AGENCIA.
+           MOVE CONTA TO LD-CONTA.
+           MOVE NOME TO LD-NOME.
+           MOVE SALDO TO LD-SALDO.
+           COMPUTE POS-LINHA = LINHA-ATUAL * 100 + 3.
+           DISPLAY LINHA-DETALHE AT POS-LINHA.
+           ADD SALDO TO TOTAL-SALDO.
+           ADD 1 TO TOTAL-CONTAS.
+           ADD 1 TO LINHA-ATUAL.
+           IF LINHA-ATUAL > 19
+               DISPLAY "APERTE UMA TECLA PARA CONTINUAR..." AT 2103
+               STOP " "
+               PERFORM NOVA-PAGINA-LISTAGEM
+           END-IF.
+
+       TOTAL-LISTAGEM.
+           MOVE TOTAL-CONTAS TO TOTAL-CONTAS-M.
+           MOVE TOTAL-SALDO TO TOTAL-SALDO-M.
+           DISPLAY "TOTAL DE CONTAS:" AT 2103.
+           DISPLAY TOTAL-CONTAS-M AT 2121.
+           DISPLAY "SALDO TOTAL:" AT 2203.
+           DISPLAY TOTAL-SALDO-M AT 2217.
+           DISPLAY "APERTE UMA TECLA PARA CONTINUAR..." AT 2403.
+           ACCEPT SALVAR AT 2440 WITH PROMPT AUTO.
 
        END PROGRAM CADASTRO_CONTA_CORRENTE.
