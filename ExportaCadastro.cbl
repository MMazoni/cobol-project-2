@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: EXPORTACAO BATCH DO CADASTRO.DAT PARA EXTRATO DE
+      *          LARGURA FIXA, USADO PELA CONCILIACAO DOWNSTREAM
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EXPORTA_CADASTRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	    SELECT ARQ-CADASTRO ASSIGN TO DISK
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CODIGO
+        ALTERNATE RECORD KEY IS AGENCIA-CONTA
+            SOURCE IS AGENCIA CONTA
+        FILE STATUS IS ARQ-OK.
+
+        SELECT ARQ-EXTRATO ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PARAMETROS PARA O ARQUIVO DE CADASTRO (MESMO LAYOUT DO CADASTRO)
+       FD  ARQ-CADASTRO LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CADASTRO.DAT".
+       01 REG-CONTA.
+          02 CODIGO PIC 9(4) VALUES ZEROS.
+          02 NOME PIC X(50) VALUES SPACES.
+          02 AGENCIA PIC X(5) VALUES SPACES.
+          02 CONTA PIC X(12) VALUES SPACES.
+          02 SALDO PIC S9(12)v99 VALUES ZEROS.
+          02 LIMITE-CREDITO PIC 9(12)v99 VALUES ZEROS.
+
+      * DEFINE PARAMETROS PARA O EXTRATO DE LARGURA FIXA EXPORTADO
+       FD	ARQ-EXTRATO LABEL RECORD STANDARD
+		        DATA RECORD IS REG-EXTRATO
+		        VALUE OF FILE-ID IS "EXTRATO.DAT".
+       01	REG-EXTRATO.
+		        02 EXT-CODIGO PIC 9(4).
+		        02 EXT-AGENCIA PIC X(5).
+		        02 EXT-CONTA PIC X(12).
+		        02 EXT-NOME PIC X(50).
+		        02 EXT-SALDO PIC S9(12)V99
+		           SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+            01 ARQ-OK PIC X(2) VALUES SPACES.
+            01 FIM-ARQUIVO PIC X(1) VALUES SPACES.
+            01 TOTAL-CONTAS-EXPORTADAS PIC 9(6) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS.
+           IF FIM-ARQUIVO <> "S"
+               PERFORM EXPORTA-CONTAS UNTIL FIM-ARQUIVO = "S"
+               CLOSE ARQ-CADASTRO
+               CLOSE ARQ-EXTRATO
+           END-IF.
+           DISPLAY "CONTAS EXPORTADAS: " TOTAL-CONTAS-EXPORTADAS.
+           STOP RUN.
+
+      ******************************************************************
+      *
+      * ABRE O CADASTRO PARA LEITURA E O EXTRATO PARA GRAVACAO
+      *
+      ******************************************************************
+       ABRE-ARQUIVOS.
+           MOVE "N" TO FIM-ARQUIVO.
+           MOVE ZEROS TO TOTAL-CONTAS-EXPORTADAS.
+           OPEN INPUT ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               DISPLAY "ARQUIVO DE CADASTRO NAO ENCONTRADO!"
+               MOVE "S" TO FIM-ARQUIVO
+           ELSE
+               OPEN OUTPUT ARQ-EXTRATO
+           END-IF.
+
+      ******************************************************************
+      *
+      * LE CADA CONTA DO CADASTRO E GRAVA A LINHA CORRESPONDENTE NO
+      * EXTRATO DE LARGURA FIXA
+      *
+      ******************************************************************
+       EXPORTA-CONTAS.
+           READ ARQ-CADASTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-ARQUIVO
+               NOT AT END
+                   PERFORM GRAVA-LINHA-EXTRATO
+           END-READ.
+
+       GRAVA-LINHA-EXTRATO.
+           MOVE CODIGO TO EXT-CODIGO.
+           MOVE AGENCIA TO EXT-AGENCIA.
+           MOVE CONTA TO EXT-CONTA.
+           MOVE NOME TO EXT-NOME.
+           MOVE SALDO TO EXT-SALDO.
+           WRITE REG-EXTRATO.
+           ADD 1 TO TOTAL-CONTAS-EXPORTADAS.
+
+       END PROGRAM EXPORTA_CADASTRO.
