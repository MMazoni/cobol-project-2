@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: PROCESSAMENTO BATCH DE JUROS MENSAL SOBRE CADASTRO.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. JUROS_CONTA_CORRENTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	    SELECT ARQ-CADASTRO ASSIGN TO DISK
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CODIGO
+        ALTERNATE RECORD KEY IS AGENCIA-CONTA
+            SOURCE IS AGENCIA CONTA
+        FILE STATUS IS ARQ-OK.
+
+        SELECT TAXA-JUROS ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+        SELECT LOG-TRANSACOES ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PARAMETROS PARA O ARQUIVO DE CADASTRO (MESMO LAYOUT DE Banco.cbl)
+       FD  ARQ-CADASTRO LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CADASTRO.DAT".
+       01 REG-CONTA.
+          02 CODIGO PIC 9(4) VALUES ZEROS.
+          02 NOME PIC X(50) VALUES SPACES.
+          02 AGENCIA PIC X(5) VALUES SPACES.
+          02 CONTA PIC X(12) VALUES SPACES.
+          02 SALDO PIC S9(12)v99 VALUES ZEROS.
+          02 LIMITE-CREDITO PIC 9(12)v99 VALUES ZEROS.
+
+      * DEFINE PARAMETROS PARA LER A TAXA DE JUROS MENSAL CONFIGURADA
+       FD	TAXA-JUROS LABEL RECORD STANDARD
+		        RECORD CONTAINS 6 CHARACTERS
+		        DATA RECORD IS REG-TAXA
+		        VALUE OF FILE-ID IS "TAXA_JUROS.DAT".
+       01	REG-TAXA.
+		        02 TAXA-JUROS-MENSAL PIC 9v9999 VALUES ZEROS.
+
+      * DEFINE PARAMETROS PARA O LOG DE TRANSACOES DO CADASTRO
+       FD	LOG-TRANSACOES LABEL RECORD STANDARD
+		        DATA RECORD IS REG-LOG
+		        VALUE OF FILE-ID IS "LOG_TRANSACOES.DAT".
+       01	REG-LOG.
+		        02 LOG-CODIGO PIC 9(4).
+		        02 LOG-OPERACAO PIC X(8).
+		        02 LOG-DATA PIC 9(8).
+		        02 LOG-HORA PIC 9(8).
+		        02 LOG-SALDO-ANTES PIC S9(12)V99
+		           SIGN IS TRAILING SEPARATE CHARACTER.
+		        02 LOG-SALDO-DEPOIS PIC S9(12)V99
+		           SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+            01 ARQ-OK PIC X(2) VALUES SPACES.
+            01 FIM-ARQUIVO PIC X(1) VALUES SPACES.
+            01 TAXA-ATUAL PIC 9v9999 VALUES ZEROS.
+            01 SALDO-ANTIGO PIC S9(12)V99 VALUES ZEROS.
+            01 JUROS-CALCULADO PIC S9(12)V99 VALUES ZEROS.
+            01 TOTAL-CONTAS-LIDAS PIC 9(6) VALUES ZEROS.
+            01 TOTAL-CONTAS-PROCESSADAS PIC 9(6) VALUES ZEROS.
+            01 TOTAL-JUROS-PAGO PIC S9(12)V99 VALUES ZEROS.
+            01 MASCARAS-RELATORIO.
+               02 TOTAL-CONTAS-LIDAS-M PIC ZZZ.ZZ9.
+               02 TOTAL-CONTAS-PROCESSADAS-M PIC ZZZ.ZZ9.
+               02 TOTAL-JUROS-PAGO-M PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+               02 TAXA-ATUAL-M PIC 9,9999.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LE-TAXA-JUROS.
+           PERFORM ABRE-ARQUIVO-CADASTRO.
+           PERFORM PROCESSA-CONTAS UNTIL FIM-ARQUIVO = "S".
+           CLOSE ARQ-CADASTRO.
+           PERFORM IMPRIME-RELATORIO.
+           STOP RUN.
+
+      ******************************************************************
+      *
+      * LE A TAXA DE JUROS MENSAL CONFIGURADA EM TAXA_JUROS.DAT
+      *
+      ******************************************************************
+       LE-TAXA-JUROS.
+           OPEN INPUT TAXA-JUROS.
+           EVALUATE ARQ-OK
+               WHEN "00"
+                   READ TAXA-JUROS RECORD
+                   MOVE TAXA-JUROS-MENSAL TO TAXA-ATUAL
+      *CODIGO DE QUANDO SE TENTA ABRIR ARQUIVO QUE NÃO EXISTE
+               WHEN "35"
+                   MOVE 0,0100 TO TAXA-ATUAL
+           END-EVALUATE.
+           CLOSE TAXA-JUROS.
+           MOVE TAXA-ATUAL TO TAXA-ATUAL-M.
+           DISPLAY "TAXA DE JUROS MENSAL UTILIZADA: " TAXA-ATUAL-M.
+
+      ******************************************************************
+      *
+      * ABRE O CADASTRO PARA LEITURA/GRAVACAO SEQUENCIAL DOS SALDOS
+      *
+      ******************************************************************
+       ABRE-ARQUIVO-CADASTRO.
+           MOVE "N" TO FIM-ARQUIVO.
+           OPEN I-O ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               DISPLAY "ARQUIVO DE CADASTRO NAO ENCONTRADO!"
+               MOVE "S" TO FIM-ARQUIVO
+           END-IF.
+
+       PROCESSA-CONTAS.
+           READ ARQ-CADASTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-ARQUIVO
+               NOT AT END
+                   PERFORM CALCULA-JUROS-CONTA
+           END-READ.
+
+      ******************************************************************
+      *
+      * APLICA A TAXA MENSAL SOBRE CONTAS COM SALDO POSITIVO
+      *
+      ******************************************************************
+       CALCULA-JUROS-CONTA.
+           ADD 1 TO TOTAL-CONTAS-LIDAS.
+           IF SALDO > 0
+               MOVE SALDO TO SALDO-ANTIGO
+               COMPUTE JUROS-CALCULADO ROUNDED = SALDO * TAXA-ATUAL
+               ADD JUROS-CALCULADO TO SALDO
+               REWRITE REG-CONTA
+                   INVALID KEY
+                       DISPLAY "ERRO AO ATUALIZAR CONTA " CODIGO
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-CONTAS-PROCESSADAS
+                       ADD JUROS-CALCULADO TO TOTAL-JUROS-PAGO
+                       PERFORM GRAVA-LOG-JUROS
+               END-REWRITE
+           END-IF.
+
+       GRAVA-LOG-JUROS.
+           OPEN EXTEND LOG-TRANSACOES.
+           IF ARQ-OK = "35"
+               CLOSE LOG-TRANSACOES
+               OPEN OUTPUT LOG-TRANSACOES
+           END-IF.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE "JUROS" TO LOG-OPERACAO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE SALDO-ANTIGO TO LOG-SALDO-ANTES.
+           MOVE SALDO TO LOG-SALDO-DEPOIS.
+           WRITE REG-LOG.
+           CLOSE LOG-TRANSACOES.
+
+      ******************************************************************
+      *
+      * RELATORIO FINAL DO PROCESSAMENTO
+      *
+      ******************************************************************
+       IMPRIME-RELATORIO.
+           MOVE TOTAL-CONTAS-LIDAS TO TOTAL-CONTAS-LIDAS-M.
+           MOVE TOTAL-CONTAS-PROCESSADAS TO TOTAL-CONTAS-PROCESSADAS-M.
+           MOVE TOTAL-JUROS-PAGO TO TOTAL-JUROS-PAGO-M.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE JUROS MENSAL".
+           DISPLAY "CONTAS LIDAS.......: " TOTAL-CONTAS-LIDAS-M.
+           DISPLAY "CONTAS COM JUROS...: " TOTAL-CONTAS-PROCESSADAS-M.
+           DISPLAY "TOTAL DE JUROS PAGO: " TOTAL-JUROS-PAGO-M.
+
+       END PROGRAM JUROS_CONTA_CORRENTE.
