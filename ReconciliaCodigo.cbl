@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: RECONCILIA O CONTADOR DE CODIGO.DAT CONTRA CADASTRO.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RECONCILIA_CODIGO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	    SELECT ARQ-CADASTRO ASSIGN TO DISK
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CODIGO
+        ALTERNATE RECORD KEY IS AGENCIA-CONTA
+            SOURCE IS AGENCIA CONTA
+        FILE STATUS IS ARQ-OK.
+
+        SELECT PROXIMO-CODIGO ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+        SELECT PROXIMO-CODIGO-TMP ASSIGN TO DISK
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS MODE SEQUENTIAL
+		FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PARAMETROS PARA O ARQUIVO DE CADASTRO (MESMO LAYOUT DO CADASTRO)
+       FD  ARQ-CADASTRO LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CADASTRO.DAT".
+       01 REG-CONTA.
+          02 CODIGO PIC 9(4) VALUES ZEROS.
+          02 NOME PIC X(50) VALUES SPACES.
+          02 AGENCIA PIC X(5) VALUES SPACES.
+          02 CONTA PIC X(12) VALUES SPACES.
+          02 SALDO PIC S9(12)v99 VALUES ZEROS.
+          02 LIMITE-CREDITO PIC 9(12)v99 VALUES ZEROS.
+
+      * DEFINE PARAMETROS PARA GRAVAR AQUIVO QUE CONTEM PROXIMO CODIGO
+       FD 	PROXIMO-CODIGO LABEL RECORD STANDARD
+		        RECORD CONTAINS 4 CHARACTERS
+		        DATA RECORD IS REG-CODIGO
+		        VALUE OF FILE-ID IS "CODIGO.DAT".
+       01	REG-CODIGO.
+		        02 ULT-CODIGO PIC 9(4) VALUES ZEROS.
+
+      * ARQUIVO TEMPORARIO USADO PARA GRAVAR O PROXIMO CODIGO DE FORMA
+      * ATOMICA (GRAVA NO TEMPORARIO E RENOMEIA SOBRE O CODIGO.DAT)
+       FD	PROXIMO-CODIGO-TMP LABEL RECORD STANDARD
+		        RECORD CONTAINS 4 CHARACTERS
+		        DATA RECORD IS REG-CODIGO-TMP
+		        VALUE OF FILE-ID IS "CODIGO.DAT.TMP".
+       01	REG-CODIGO-TMP.
+		        02 ULT-CODIGO-TMP PIC 9(4) VALUES ZEROS.
+
+       WORKING-STORAGE SECTION.
+            01 ARQ-OK PIC X(2) VALUES SPACES.
+            01 FIM-ARQUIVO PIC X(1) VALUES SPACES.
+            01 MAIOR-CODIGO PIC 9(4) VALUES ZEROS.
+            01 CODIGO-ESPERADO PIC 9(4) VALUES ZEROS.
+            01 ULT-CODIGO-ATUAL PIC 9(4) VALUES ZEROS.
+            01 TOTAL-CONTAS PIC 9(6) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LOCALIZA-MAIOR-CODIGO.
+           PERFORM LE-PROXIMO-CODIGO-ATUAL.
+           COMPUTE CODIGO-ESPERADO = MAIOR-CODIGO + 1.
+           DISPLAY "CONTAS LIDAS EM CADASTRO.DAT......: " TOTAL-CONTAS.
+           DISPLAY "MAIOR CODIGO EM CADASTRO.DAT......: " MAIOR-CODIGO.
+           DISPLAY "ULT-CODIGO EM CODIGO.DAT..: " ULT-CODIGO-ATUAL.
+           IF ULT-CODIGO-ATUAL = CODIGO-ESPERADO
+               DISPLAY "CODIGO.DAT ESTA CONSISTENTE. NADA A FAZER."
+           ELSE
+               DISPLAY "DIVERGENCIA DETECTADA. CORRIGINDO CODIGO.DAT..."
+               PERFORM GRAVA-PROXIMO-CODIGO
+               DISPLAY "ULT-CODIGO CORRIGIDO PARA: " CODIGO-ESPERADO
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      *
+      * VARRE O CADASTRO.DAT E LOCALIZA O MAIOR CODIGO JA GRAVADO
+      *
+      ******************************************************************
+       LOCALIZA-MAIOR-CODIGO.
+           MOVE ZEROS TO MAIOR-CODIGO.
+           MOVE ZEROS TO TOTAL-CONTAS.
+           MOVE "N" TO FIM-ARQUIVO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               MOVE "S" TO FIM-ARQUIVO
+           END-IF.
+           PERFORM VARRE-CADASTRO UNTIL FIM-ARQUIVO = "S".
+           CLOSE ARQ-CADASTRO.
+
+       VARRE-CADASTRO.
+           READ ARQ-CADASTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO TOTAL-CONTAS
+                   IF CODIGO > MAIOR-CODIGO
+                       MOVE CODIGO TO MAIOR-CODIGO
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      *
+      * LE O CONTADOR ATUALMENTE GRAVADO EM CODIGO.DAT
+      *
+      ******************************************************************
+       LE-PROXIMO-CODIGO-ATUAL.
+           OPEN INPUT PROXIMO-CODIGO.
+           EVALUATE ARQ-OK
+               WHEN "00"
+                   READ PROXIMO-CODIGO RECORD
+                   MOVE ULT-CODIGO TO ULT-CODIGO-ATUAL
+      *CODIGO DE QUANDO SE TENTA ABRIR ARQUIVO QUE NÃO EXISTE
+               WHEN "35"
+                   MOVE ZEROS TO ULT-CODIGO-ATUAL
+           END-EVALUATE.
+           CLOSE PROXIMO-CODIGO.
+
+      ******************************************************************
+      * GRAVA O CONTADOR CORRIGIDO NUM ARQUIVO TEMPORARIO E SO DEPOIS O
+      * RENOMEIA SOBRE O CODIGO.DAT, PARA QUE UMA QUEDA NO MEIO DA
+      * GRAVACAO NUNCA DEIXE O CODIGO.DAT TRUNCADO/VAZIO.
+      ******************************************************************
+       GRAVA-PROXIMO-CODIGO.
+           OPEN OUTPUT PROXIMO-CODIGO-TMP.
+           MOVE CODIGO-ESPERADO TO ULT-CODIGO-TMP.
+           WRITE REG-CODIGO-TMP.
+           CLOSE PROXIMO-CODIGO-TMP.
+           CALL "CBL_RENAME_FILE" USING
+               "CODIGO.DAT.TMP"
+               "CODIGO.DAT".
+
+       END PROGRAM RECONCILIA_CODIGO.
