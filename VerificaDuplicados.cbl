@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: UTILITARIO DE PRE-MIGRACAO - VARRE O CADASTRO.DAT E
+      *          REPORTA PARES AGENCIA/CONTA DUPLICADOS. DEVE SER
+      *          EXECUTADO E TER ZERO DUPLICADOS ANTES DE ATIVAR A
+      *          CHAVE ALTERNATIVA UNICA AGENCIA-CONTA NO CADASTRO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. VERIFICA_DUPLICADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SEM CHAVE ALTERNATIVA DE PROPOSITO: ESTE UTILITARIO RODA
+      * ANTES DE SE ATIVAR O INDICE ALTERNATIVO AGENCIA-CONTA, ENQUANTO
+      * O CADASTRO AINDA PODE TER PARES AGENCIA/CONTA REPETIDOS.
+	    SELECT ARQ-CADASTRO ASSIGN TO DISK
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CODIGO
+        FILE STATUS IS ARQ-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PARAMETROS PARA O ARQUIVO DE CADASTRO (MESMO LAYOUT DO CADASTRO)
+       FD  ARQ-CADASTRO LABEL RECORD STANDARD
+           DATA RECORD IS REG-CONTA
+           VALUE OF FILE-ID IS "CADASTRO.DAT".
+       01 REG-CONTA.
+          02 CODIGO PIC 9(4) VALUES ZEROS.
+          02 NOME PIC X(50) VALUES SPACES.
+          02 AGENCIA PIC X(5) VALUES SPACES.
+          02 CONTA PIC X(12) VALUES SPACES.
+          02 SALDO PIC S9(12)v99 VALUES ZEROS.
+          02 LIMITE-CREDITO PIC 9(12)v99 VALUES ZEROS.
+
+       WORKING-STORAGE SECTION.
+            01 ARQ-OK PIC X(2) VALUES SPACES.
+            01 FIM-ARQUIVO PIC X(1) VALUES SPACES.
+            01 TOTAL-CONTAS PIC 9(4) VALUES ZEROS.
+            01 TOTAL-DUPLICADOS PIC 9(4) VALUES ZEROS.
+            01 IDX-ATUAL PIC 9(4) VALUES ZEROS.
+            01 IDX-COMPARA PIC 9(4) VALUES ZEROS.
+            01 TABELA-VERIFICACAO.
+               02 TAB-ITEM OCCURS 9999 TIMES.
+                  03 TAB-CODIGO PIC 9(4).
+                  03 TAB-AGENCIA PIC X(5).
+                  03 TAB-CONTA PIC X(12).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGA-TABELA.
+           IF TOTAL-CONTAS > 0
+               MOVE 1 TO IDX-ATUAL
+               PERFORM VERIFICA-CONTA-ATUAL
+                   UNTIL IDX-ATUAL > TOTAL-CONTAS
+           END-IF.
+           PERFORM IMPRIME-RESULTADO.
+           STOP RUN.
+
+      ******************************************************************
+      *
+      * LE TODO O CADASTRO.DAT SEQUENCIALMENTE PARA A TABELA EM MEMORIA
+      *
+      ******************************************************************
+       CARREGA-TABELA.
+           MOVE "N" TO FIM-ARQUIVO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF ARQ-OK = "35"
+               DISPLAY "ARQUIVO DE CADASTRO NAO ENCONTRADO!"
+               MOVE "S" TO FIM-ARQUIVO
+           END-IF.
+           PERFORM LE-PROXIMA-CONTA UNTIL FIM-ARQUIVO = "S".
+           CLOSE ARQ-CADASTRO.
+
+       LE-PROXIMA-CONTA.
+           READ ARQ-CADASTRO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-ARQUIVO
+               NOT AT END
+                   PERFORM ARMAZENA-CONTA
+           END-READ.
+
+       ARMAZENA-CONTA.
+           ADD 1 TO TOTAL-CONTAS.
+           MOVE CODIGO TO TAB-CODIGO (TOTAL-CONTAS).
+           MOVE AGENCIA TO TAB-AGENCIA (TOTAL-CONTAS).
+           MOVE CONTA TO TAB-CONTA (TOTAL-CONTAS).
+
+      ******************************************************************
+      *
+      * COMPARA CADA CONTA COM TODAS AS POSTERIORES NA TABELA, A
+      * PROCURA DE PARES AGENCIA/CONTA REPETIDOS
+      *
+      ******************************************************************
+       VERIFICA-CONTA-ATUAL.
+           COMPUTE IDX-COMPARA = IDX-ATUAL + 1.
+           PERFORM COMPARA-COM-ATUAL UNTIL IDX-COMPARA > TOTAL-CONTAS.
+           ADD 1 TO IDX-ATUAL.
+
+       COMPARA-COM-ATUAL.
+           IF TAB-AGENCIA (IDX-ATUAL) = TAB-AGENCIA (IDX-COMPARA)
+               AND TAB-CONTA (IDX-ATUAL) = TAB-CONTA (IDX-COMPARA)
+               DISPLAY "DUPLICADO - AGENCIA: " TAB-AGENCIA (IDX-ATUAL)
+                   " CONTA: " TAB-CONTA (IDX-ATUAL)
+                   " CODIGOS: " TAB-CODIGO (IDX-ATUAL)
+                   " E " TAB-CODIGO (IDX-COMPARA)
+               ADD 1 TO TOTAL-DUPLICADOS
+           END-IF.
+           ADD 1 TO IDX-COMPARA.
+
+      ******************************************************************
+      *
+      * RELATORIO FINAL - SO E SEGURO ATIVAR A CHAVE ALTERNATIVA
+      * AGENCIA-CONTA QUANDO O TOTAL DE DUPLICADOS FOR ZERO
+      *
+      ******************************************************************
+       IMPRIME-RESULTADO.
+           DISPLAY " ".
+           DISPLAY "CONTAS LIDAS........: " TOTAL-CONTAS.
+           DISPLAY "PARES DUPLICADOS.....: " TOTAL-DUPLICADOS.
+           IF TOTAL-DUPLICADOS > 0
+               DISPLAY "RESOLVA OS DUPLICADOS ACIMA (RENUMERANDO OU"
+               DISPLAY "EXCLUINDO AS CONTAS REPETIDAS) ANTES DE"
+               DISPLAY "ATIVAR O INDICE ALTERNATIVO AGENCIA-CONTA."
+           ELSE
+               DISPLAY "NENHUM DUPLICADO ENCONTRADO. CADASTRO.DAT"
+               DISPLAY "ESTA PRONTO PARA O INDICE ALTERNATIVO."
+           END-IF.
+
+       END PROGRAM VERIFICA_DUPLICADOS.
